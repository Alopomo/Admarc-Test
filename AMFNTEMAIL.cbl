@@ -19,6 +19,13 @@
                       ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INPUT-FILE      ASSIGN TO SYS007
                       ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE  ASSIGN TO SYS003
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-DEDUP-FILE ASSIGN TO SYS004
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS DEDUP-ACCT-NBR
+                      FILE STATUS  IS DEDUP-STATUS-CODE.
 
 004200/
 004200/
@@ -29,6 +36,13 @@
 
        FD  INPUT-FILE             COPY AMZFSEL.
        01  INPUT-REC                   PIC X(284).
+
+       FD  EXCEPTION-FILE         COPY AMZFSEL.
+       01  EXCEPTION-REC               PIC X(150).
+
+       FD  ACCT-DEDUP-FILE        COPY AMZFSEL.
+       01  DEDUP-REC.
+           05  DEDUP-ACCT-NBR          PIC 9(09).
 004703
 004710 
 004712
@@ -47,6 +61,13 @@
            05  OUT-EMAIL-5                 PIC X(50).
            05  OUT-EMAIL-6                 PIC X(50).
 
+       01  WK-EXCEPTION-REC.
+           05  EXC-ACCT-NBR                PIC 9(10).
+           05  EXC-NAME                    PIC X(40).
+           05  EXC-PUB                     PIC X(04).
+           05  EXC-JOB-NBR                 PIC 9(10).
+           05  EXC-REASON                  PIC X(30).
+
        01  WK-INPUT-REC.               COPY AMZRSEL.
 
 
@@ -134,24 +155,21 @@ NYTMSB 01  WK-XRF-ACCT-NBR          PIC 9(09).                           NYTMSB
        01  WORK-FIELDS.
            05  ARE-THERE-MORE-RECORDS      PIC X(2).
            05  INPUT-RECORD-COUNTER        PIC 9(09)  COMP-3  VALUE 0.
-       01  ACCT-SUBSCRIPT                  PIC 9(04).
-       01  SEARCH-SUBSCRIPT                PIC 9(04).
-           
-       01  ACCOUNT-TABLE.
-           05  ACCT-ENTRIES OCCURS 10000 TIMES INDEXED BY SUB.
-               10  TABLE-ACCT              PIC 9(09)  COMP.
+       01  DEDUP-STATUS-CODE               PIC X(02).
 022702/
 022703 PROCEDURE  DIVISION.
 022704 0000-MAIN-PROCESSING.
  
            OPEN INPUT  INPUT-FILE.
 022800     OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT ACCT-DEDUP-FILE.
+           CLOSE       ACCT-DEDUP-FILE.
+           OPEN I-O    ACCT-DEDUP-FILE.
 
 023202     CALL 'JSTART'               USING IO-PKT IO-PKT IO-PKT.
            MOVE SPACES TO ARE-THERE-MORE-RECORDS.
            MOVE ZERO   TO INPUT-RECORD-COUNTER.
-           MOVE ZERO   TO ACCT-SUBSCRIPT.
-           INITIALIZE ACCOUNT-TABLE.
 
            PERFORM READ-INPUT-FILE.
            PERFORM PROCESS-INPUT-REC
@@ -159,12 +177,14 @@ NYTMSB 01  WK-XRF-ACCT-NBR          PIC 9(09).                           NYTMSB
                UNTIL ARE-THERE-MORE-RECORDS = 'NO'.
   
            
-380703     CALL 'JEND'                 USING IO1-PKT IO4-PKT IO4-PKT.
+380703     CALL 'JEND'                 USING IO-PKT IO-PKT IO-PKT.
 
            DISPLAY 'TOTAL INPUT RECORDS: ' INPUT-RECORD-COUNTER.
 
            CLOSE       INPUT-FILE
-                       OUTPUT-FILE.
+                       OUTPUT-FILE
+                       EXCEPTION-FILE
+                       ACCT-DEDUP-FILE.
 380908
            GOBACK.
    
@@ -175,12 +195,12 @@ NYTMSB 01  WK-XRF-ACCT-NBR          PIC 9(09).                           NYTMSB
                MOVE SEL-ACCT-NBR     TO NAD-ACCT-NBR
            END-IF.
            
-           SET SUB TO 1.
-            SEARCH ACCT-ENTRIES
-               AT END CONTINUE
-               WHEN NAD-ACCT-NBR = TABLE-ACCT (SUB)
+           MOVE NAD-ACCT-NBR           TO DEDUP-ACCT-NBR.
+           READ ACCT-DEDUP-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
                    GO TO PROCESS-INPUT-REC-EXIT
-           END-SEARCH.
+           END-READ.
          
            CALL 'GIT'                 USING NAD-FILE NAD-REC IO-PKT.
            IF STATUS-CODE NOT = 0
@@ -193,6 +213,24 @@ NYTMSB 01  WK-XRF-ACCT-NBR          PIC 9(09).                           NYTMSB
                GO TO PROCESS-INPUT-REC-EXIT
            END-IF.
            
+           IF  (nad-route(1:1) = 'E' OR NAD-PRINT-CTL = 'E')
+           AND (NAD-EMAIL-1 = SPACES
+           AND NAD-EMAIL-2 = SPACES
+           AND NAD-EMAIL-3 = SPACES
+           AND NAD-EMAIL-4 = SPACES
+           AND NAD-EMAIL-5 = SPACES)
+               MOVE SPACE                  TO WK-EXCEPTION-REC
+               MOVE NAD-ACCT-NBR           TO EXC-ACCT-NBR
+               MOVE NAD-NAM1 (1)           TO EXC-NAME
+               MOVE SEL-PUB                TO EXC-PUB
+               MOVE SEL-JOB-NBR            TO EXC-JOB-NBR
+               MOVE 'NO EMAIL ON FILE'     TO EXC-REASON
+               WRITE EXCEPTION-REC FROM WK-EXCEPTION-REC
+               MOVE NAD-ACCT-NBR           TO DEDUP-ACCT-NBR
+               WRITE DEDUP-REC
+               GO TO PROCESS-INPUT-REC-EXIT
+           END-IF.
+
            IF  (NAD-EMAIL-1 = SPACES
            AND NAD-EMAIL-2 = SPACES
            AND NAD-EMAIL-3 = SPACES
@@ -214,8 +252,8 @@ NYTMSB 01  WK-XRF-ACCT-NBR          PIC 9(09).                           NYTMSB
            MOVE SPACES                 TO OUT-EMAIL-6.
 
            WRITE OUTPUT-REC FROM WK-OUTPUT-REC.
-           ADD 1 TO ACCT-SUBSCRIPT.
-           MOVE NAD-ACCT-NBR TO TABLE-ACCT(ACCT-SUBSCRIPT).
+           MOVE NAD-ACCT-NBR           TO DEDUP-ACCT-NBR.
+           WRITE DEDUP-REC.
    
        PROCESS-INPUT-REC-EXIT.
            PERFORM READ-INPUT-FILE.

@@ -130,10 +130,26 @@ AL-03                             Cc-Det-Ext-Status-Code.
                              ORGANIZATION IS LINE SEQUENTIAL.
 
 xxdw       SELECT optional DIR-FILE    ASSIGN TO DIRFILE
-                                       FILE STATUS IS DIR-FILE-STATUS 
-                                       ORGANIZATION IS LINE SEQUENTIAL. 
+                                       FILE STATUS IS DIR-FILE-STATUS
+                                       ORGANIZATION IS LINE SEQUENTIAL.
 
-020300/                                                                 
+AL-29      SELECT TIER-RPT-FILE        ASSIGN TO SYS096
+                             ORGANIZATION IS LINE SEQUENTIAL.
+
+AL-31      SELECT EDTN-UNMATCH-FILE    ASSIGN TO SYS095
+                             ORGANIZATION IS LINE SEQUENTIAL.
+
+AL-32      SELECT BARTER-RPT-FILE      ASSIGN TO SYS094
+                             ORGANIZATION IS LINE SEQUENTIAL.
+
+AL-34      SELECT ACR-LOG-FILE         ASSIGN TO SYS093
+                             ORGANIZATION IS LINE SEQUENTIAL.
+
+AL-35      SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO SYS092
+                             FILE STATUS IS CHECKPOINT-FILE-STATUS
+                             ORGANIZATION IS LINE SEQUENTIAL.
+
+020300/
 020400 DATA DIVISION.                                                   
 020600 FILE SECTION.   
 
@@ -148,14 +164,17 @@ AL-01A FD  CONTROL-FILE.
 AL-01A 01  CONTROL-REC.
 AL-01A      05 CTL-REC-CNT            PIC 9(08).
 AL-01A      05 CTL-REC-NET PIC s9(09)V99 SIGN IS LEADING SEPARATE.
-AL-01A      05 CTL-REC-AGING          PIC 9(07).
 AL-01A      05 CTL-REC-GROSS PIC s9(09)V99 SIGN IS LEADING SEPARATE.
 AL-01A      05 CTL-REC-FROM           PIC 9(08).
 AL-01A      05 CTL-REC-TO             PIC 9(08).
 AL-01A      05 CTL-REC-TYPE           PIC X(01).
 AL-01A      05 CTL-REC-ORG            PIC X(03).
-AL-01A      05 CTL-REC-RUN            PIC X(21)
+AL-01A      05 CTL-REC-RUN            PIC X(21).
 AL-01A      05 CTL-REC-cc-amt PIC s9(09)V99 SIGN IS LEADING SEPARATE.
+AL-09      05 CTL-REC-AGE-CURR PIC s9(09)V99 SIGN IS LEADING SEPARATE.
+AL-09      05 CTL-REC-AGE-30  PIC s9(09)V99 SIGN IS LEADING SEPARATE.
+AL-09      05 CTL-REC-AGE-60  PIC s9(09)V99 SIGN IS LEADING SEPARATE.
+AL-09      05 CTL-REC-AGE-90  PIC s9(09)V99 SIGN IS LEADING SEPARATE.
                                                                         
 AL-03  FD  Cc-Det-Bin-File.                                             
 AL-03  01  Cc-Det-Bin-Rec.            Copy AMZRBINR.                    
@@ -197,10 +216,25 @@ FXC---
 09/07- FD  CC-REPORTI                  COPY AMZFSTD.                    
 09/07- 01  CC-REPORTI-REC              PIC X(133).                      
 FXC---                                                                  
-09/07- FD  CC-REPORTA                  COPY AMZFSTD.                    
-09/07- 01  CC-REPORTA-REC              PIC X(133).                      
-FXC---                                                                  
-020800 FD  MAG-TAPE-FILE               COPY AMZFSTD.                    
+09/07- FD  CC-REPORTA                  COPY AMZFSTD.
+09/07- 01  CC-REPORTA-REC              PIC X(133).
+FXC---
+AL-29  FD  TIER-RPT-FILE               COPY AMZFSTD.
+AL-29  01  TIER-RPT-REC                PIC X(80).
+
+AL-31  FD  EDTN-UNMATCH-FILE           COPY AMZFSTD.
+AL-31  01  EDTN-UNMATCH-REC            PIC X(80).
+
+AL-32  FD  BARTER-RPT-FILE             COPY AMZFSTD.
+AL-32  01  BARTER-RPT-REC              PIC X(80).
+
+AL-34  FD  ACR-LOG-FILE                COPY AMZFSTD.
+AL-34  01  ACR-LOG-REC                 PIC X(80).
+
+AL-35  FD  CHECKPOINT-FILE             COPY AMZFSTD.
+AL-35  01  CHECKPOINT-REC              PIC X(80).
+
+020800 FD  MAG-TAPE-FILE               COPY AMZFSTD.
 020900 01  MAG-TAPE-REC                PIC X(175).                      
 021000                                                                  
 021100 FD  INVOICE-FILE                COPY AMZFSTD.                    
@@ -381,7 +415,7 @@ dw-44
            05  parm-acr-in   occurs 10 pic x(05). 
 		   
        01  parm-acr-1nfo.  		   
-           05  parm-acr-table occurs 10
+           05  parm-acr-table occurs 10.
                10  parm-acr-code       pic x(04).
 dw-44			   
 AL-20  01 WK-BARTER-AD                 PIC X(01) VALUE SPACES.          
@@ -716,17 +750,17 @@ A22003 01  RATE-PKT.                   COPY AMZWRATE.
 029600     05  WK-CDT-AGY-ACCT-NBR     PIC 9(09)     COMP VALUE 0.      
 029700     05  WK-CDT-INVC-AMT         PIC S9(07)V99 COMP VALUE 0.      
 029800                                                                  
-029900* 01  INPUT-CHARS.                                                
-030000*     05  INPUT-CHAR-1            PIC X(01).                      
-030100*     05  INPUT-CHAR-2            PIC X(01).                      
-030200*     05  INPUT-CHAR-3            PIC X(01).                      
-030300*     05  INPUT-CHAR-4            PIC X(01).                      
-030400*                                                                 
-030500* 01  TARGET-CHARS.                                               
-030600*     05  TARGET-CHAR-1           PIC X(01).                      
-030700*     05  TARGET-CHAR-2           PIC X(01).                      
-030800*     05  TARGET-CHAR-3           PIC X(01).                      
-030900*     05  TARGET-CHAR-4           PIC X(01).                      
+029900  01  INPUT-CHARS.
+030000      05  INPUT-CHAR-1            PIC X(01).
+030100      05  INPUT-CHAR-2            PIC X(01).
+030200      05  INPUT-CHAR-3            PIC X(01).
+030300      05  INPUT-CHAR-4            PIC X(01).
+030400*
+030500  01  TARGET-CHARS.
+030600      05  TARGET-CHAR-1           PIC X(01).
+030700      05  TARGET-CHAR-2           PIC X(01).
+030800      05  TARGET-CHAR-3           PIC X(01).
+030900      05  TARGET-CHAR-4           PIC X(01).
 031000                                                                  
 031100 01  WK-ABORT-CODES.                                              
 031300*>   --- Invalid admarc publication code                          
@@ -817,9 +851,15 @@ AL-15      05  IN42                    PIC X(04) VALUE 'IN42'.
       *>   --- EURO-REACH LOOK-UP TABLE NEEDS EXPANDING                 
            05  IN43                    PIC X(04) VALUE 'IN43'.          
       *>   --- EURO-REACH AMOUNTS TABLE NEEDS EXPANDING                 
-           05  IN44                    PIC X(04) VALUE 'IN44'.          
-      *CTS - 02/23/07 CHANGE ENDS                                       
-042600                                                                  
+           05  IN44                    PIC X(04) VALUE 'IN44'.
+      *CTS - 02/23/07 CHANGE ENDS
+AL-30 *>   --- CC/LOCKBOX/SETTLEMENT TOTALS DO NOT RECONCILE
+AL-30      05  IN45                    PIC X(04) VALUE 'IN45'.
+AL-33 *>   --- FTP TRANSMISSION OF NEWT-OUT/MAG-TAPE-FILE FAILED
+AL-33      05  IN46                    PIC X(04) VALUE 'IN46'.
+AL-32 *>   --- REV-CNTRY BARTER TABLE NEEDS EXPANDING
+AL-32      05  IN47                    PIC X(04) VALUE 'IN47'.
+042600
 042700 01  PARM-CARD.                                                   
 042800     05  PARM-PUB                PIC X(04) VALUE SPACES.          
 042900     05  PARM-PFM-DATE           PIC X(06) VALUE SPACES.          
@@ -868,7 +908,10 @@ xxdw       05  FILLER                  PIC X(28) VALUE SPACES.
 045200 01  WK-NYTL-PUB                 PIC X(04) VALUE 'NYTL'.          
 045300                                                                  
 045400 01  WK-INVCFORM-DD              PIC X(08) VALUE 'INVCFORM'.      
-045500 01  WK-SYS031-DD                PIC X(08) VALUE 'SYS031'.        
+045500 01  WK-SYS031-DD                PIC X(08) VALUE 'SYS031'.
+AL-33  01  WK-NEWO-DD                  PIC X(08) VALUE 'NEWO'.
+AL-33  01  WK-SYS066-DD                PIC X(08) VALUE 'SYS066'.
+AL-33  01  WK-FTP-STATUS                PIC X(02) VALUE SPACES.
 045600 01  WK-SYS060-DD                PIC X(08) VALUE 'SYS060'.        
 045700 01  WK-SYS061-DD                PIC X(08) VALUE 'SYS061'.        
 045800                                                                  
@@ -920,8 +963,39 @@ AL-08              15  mega-GROSS-AMT   PIC S9(07)V99.
 AL-08              15  mega-BLEED-AMT   PIC S9(07)V99.                  
 AL-08              15  mega-INVC-AMT    PIC S9(07)V99.                  
 AL-08              15  mega-adj-AMT     PIC S9(07)V99.                  
-AL-08              15  mega-edtn        PIC x(04).                      
-AL-08              15  mega-pub         PIC x(04).                      
+AL-08              15  mega-edtn        PIC x(04).
+AL-08              15  mega-pub         PIC x(04).
+AL-29          01  WK-TIER-GOLD-CNT     PIC 9(05)     VALUE 0.
+AL-29          01  WK-TIER-GOLD-AMT     PIC S9(09)V99 VALUE 0.
+AL-29          01  WK-TIER-PLAT-CNT     PIC 9(05)     VALUE 0.
+AL-29          01  WK-TIER-PLAT-AMT     PIC S9(09)V99 VALUE 0.
+AL-29          01  WK-TIER-PACK-CNT     PIC 9(05)     VALUE 0.
+AL-29          01  WK-TIER-PACK-AMT     PIC S9(09)V99 VALUE 0.
+AL-29          01  WK-TIER-MEGA-CNT     PIC 9(05)     VALUE 0.
+AL-29          01  WK-TIER-MEGA-AMT     PIC S9(09)V99 VALUE 0.
+AL-29          01  WK-TIER-AMT-P        PIC ZZZ,ZZZ,ZZ9.99CR.
+AL-31          01  WK-EDTN-JOB-DISP     PIC 9(09)     VALUE 0.
+AL-32          01  WK-BARTER-ACCT-DISP  PIC 9(09)     VALUE 0.
+AL-32          01  WK-BARTER-TOT-CNT    PIC 9(05)     VALUE 0.
+AL-32          01  WK-BARTER-TOT-AMT    PIC S9(09)V99 VALUE 0.
+AL-32          01  WK-REVCNTRY-COUNT    PIC 9(02)     VALUE 0.
+AL-32          01  WK-REVCNTRY-MAX      PIC 9(02)     VALUE 20.
+AL-32          01  WK-REVCNTRY-TABLE.
+AL-32              05  WK-REVCNTRY-LINE OCCURS 20 INDEXED BY WK-RCX.
+AL-32                  10  WK-REVCNTRY-CODE PIC X(04) VALUE SPACES.
+AL-32                  10  WK-REVCNTRY-CNT  PIC 9(05) VALUE 0.
+AL-32                  10  WK-REVCNTRY-AMT  PIC S9(09)V99 VALUE 0.
+AL-32          01  WK-BARTER-AMT-P      PIC ZZZ,ZZZ,ZZ9.99CR.
+AL-34          01  WK-ACR-LOG-JOB-DISP  PIC 9(09)     VALUE 0.
+AL-34          01  WK-ACR-LOG-DECISION  PIC X(07)     VALUE SPACES.
+AL-35          01  CHECKPOINT-FILE-STATUS PIC X(02)   VALUE SPACES.
+AL-35          01  WK-CKPT-LAST-ENTRY   PIC 9(03)     VALUE 0.
+AL-35          01  WK-CKPT-DATE         PIC 9(08)     VALUE 0.
+AL-35          01  WK-CKPT-COUNT        PIC 9(03)     VALUE 0.
+AL-35          01  WK-CKPT-BATCH-MATCH  PIC X(01)     VALUE 'N'.
+AL-35          01  WK-CKPT-ENTRY-X      PIC 9(03)     VALUE 0.
+AL-35          01  WK-CKPT-DETAIL-NBR   PIC 9(03)     VALUE 0.
+AL-35          01  WK-CKPT-DETAIL-NAME  PIC X(75)     VALUE SPACES.
 
 AL-08                                                                   
 AL-08  01  WK-GOLD-GROSS-AMT           PIC S9(07)V99 VALUE +0.          
@@ -1025,6 +1099,11 @@ AL-20  01  WK-AGY-ADV-GROSS-TOT        PIC S9(12)V99 comp VALUE +0.
 049700 01  TTL-AGY-NET-AMT-ADJ         PIC S9(12)V99 comp VALUE +0.     
 049800 01  TTL-IAR-10-AMT              PIC S9(12)V99 comp VALUE +0.     
 049900 01  TTL-IAR-11-AMT              PIC S9(12)V99 comp VALUE +0.     
+       01  WK-AGE-DAYS-OLD             PIC S9(05)     comp VALUE 0.
+       01  WK-AGE-CURRENT-AMT          PIC S9(12)V99 comp VALUE +0.
+       01  WK-AGE-30-AMT               PIC S9(12)V99 comp VALUE +0.
+       01  WK-AGE-60-AMT               PIC S9(12)V99 comp VALUE +0.
+       01  WK-AGE-90-AMT               PIC S9(12)V99 comp VALUE +0.
 050000 01  TTL-PAGE-CTR                PIC 9(09)     comp VALUE  0.     
 050100 01  TTL-INVC-NBR                PIC 9(09)     comp VALUE  0.     
 050200 01  TTL-WO-NBR                  PIC 9(18)     comp VALUE  0.     
@@ -2494,10 +2573,19 @@ AL-20  01  WK-ADJ-NET-NT-AMT            PIC S9(09)V99 VALUE +0.
 004133 01  WK-EU-YEAR.                                                  
 044400     05 WK-EU-YY1                 PIC X(02).                      
 004133     05 WK-EU-YY2                 PIC X(02).                      
-004133 01  WK-DATE1.                                                    
-004133     05 WK-MM-1                   PIC 9(02).                      
-004133     05 WK-DD-1                   PIC 9(02).                      
-004133     05 WK-YY-1                   PIC 9(02).                      
+004133 01  WK-DATE1.
+004133     05 WK-MM-1                   PIC 9(02).
+004133     05 WK-DD-1                   PIC 9(02).
+004133     05 WK-YY-1                   PIC 9(02).
+004133 01  WK-MM                        PIC X(02).
+004133 01  WK-DD                        PIC X(02).
+004133 01  WK-YY                        PIC X(02).
+004133 01  DAY-DATE                     PIC 9(08).
+004133 01  DAY-NAME                     PIC X(03).
+004133 01  WS-WO-PD-FLAG                PIC X(01).
+004133     88  VALID-PD-FLAG-SRCH       VALUE 'D' 'E'.
+004133     88  PD-FLAG-SRCH-INVALID     VALUE SPACE THRU 'C'
+004133                                        'F' THRU HIGH-VALUES.
 004133 01 WK-PROC-REC                   PIC X(01).                      
 004133 01 WK-HOLD-DATA.                                                 
 044400    05 WK-HOLD-D5                 PIC X(50).                      
@@ -2619,7 +2707,8 @@ AL-20  01  TTL-TOT-AGY-ADJ-AMT-NT       PIC S9(12)V99 VALUE +0.
 044400*                                                                 
 004133 01  WK-INVC-COUNT1               PIC 9(09) comp VALUE 0.         
 004133 01  WK-CURR-VAL1                 PIC X(05).                      
-004133 01  WK-EU-PG-FLG                 PIC X(01).                      
+004133 01  WK-EU-PG-FLG                 PIC X(01).
+AL-31  01  WK-EU-RPT-FLG                PIC X(01).
 057900 01  EURO-R-MAX-TBL               PIC 9(02) VALUE 50.             
 085000 01  EURO-PUB-LKUP-TABLE.                                         
 056900     05 EURO-X-MAX                PIC 9(02) comp VALUE 0.         
@@ -2649,6 +2738,18 @@ AL-20         10 EU-DISC-SPL-ADJ-NOTAX  PIC S9(09)V99 comp.
        01 wo-cc-auth-code pic x.
        01 wo-cc-exp-date pic 9(8) value 0.
        01 wo-cc-number pic x(16).
+       01  CCW-SEL-REC.
+           05  CCW-CC-WO-MULTI-APP     PIC X(01).
+           05  CCW-CC-TYPE             PIC X(01).
+           05  CCW-CC-NBR              PIC X(16).
+           05  CCW-CC-AUTH-CODE        PIC X(01).
+           05  CCW-CC-EXP-DATE         PIC 9(08).
+           05  CCW-CC-AUTH-AMT         PIC S9(07)V99.
+           05  CCW-CC-INVC-AMT         PIC S9(07)V99.
+           05  CCW-CC-INVC-NBR         PIC 9(09).
+           05  CCW-CC-JOB-NBR          PIC 9(09).
+           05  CCW-CC-ACCT-NBR         PIC X(06).
+           05  CCW-CC-INVC-DATE        PIC 9(08).
 *******al FORCE JOB NUMBER BACK TO 7-2 FORMAT FROM 10-3
        01  WS-JOB-NBR                  PIC 9(09). 
        01  WS-JOB-NBR-R                REDEFINES WS-JOB-NBR. 
@@ -2829,6 +2930,7 @@ AL-01A
            MOVE WS-NUMERIC-MONTH TO WS-NUMERIC-MONTH-2.
 AL-01A      
            move 'G' to wk-eu-pg-flg.
+AL-31      PERFORM LOAD-THE-EUROR-TABLE.
            move spaces to wk-curr-val1.
            initialize hdr-lines
                       footer-lines
@@ -2860,9 +2962,13 @@ FXC---                 LOCKBOX-FILE
                        LOCKBOXA-FILE                                    
 FXC---                 LOCKBOXN-FILE
 AL-01A                 CONTROL-FILE
+AL-29                  TIER-RPT-FILE
+AL-31                  EDTN-UNMATCH-FILE
+AL-32                  BARTER-RPT-FILE
+AL-34                  ACR-LOG-FILE
 
-                                                                        
-127100     SORT SSL-FILE                                                
+
+127100     SORT SSL-FILE
 127200       ON ASCENDING KEY  
                 SSL-BTA-JXRF    
                 SsL-AGY-ACCT-NBR
@@ -2881,7 +2987,10 @@ AL-01A      MOVE Y2K-DATE-HOLD         TO CTL-REC-RUN.
 AL-01A      MOVE TTL-TTL-NET-AMT       TO CTL-REC-NET.
             subtract ppd-cc-amt        from ctl-rec-net
 AL-01A      MOVE TTL-TTL-GROSS-AMT     TO CTL-REC-GROSS.
-AL-01A      MOVE '0'                   TO CTL-REC-AGING.
+AL-09      MOVE WK-AGE-CURRENT-AMT     TO CTL-REC-AGE-CURR.
+AL-09      MOVE WK-AGE-30-AMT          TO CTL-REC-AGE-30.
+AL-09      MOVE WK-AGE-60-AMT          TO CTL-REC-AGE-60.
+AL-09      MOVE WK-AGE-90-AMT          TO CTL-REC-AGE-90.
 *L-01A**      MOVE WK-INVC-DATE-F      TO CTL-REC-FROM.
 *L-01A**      MOVE WK-INVC-DATE-T      TO CTL-REC-TO.
 AL-01A      MOVE WK-INVC-RUN           TO CTL-REC-TYPE.
@@ -2892,7 +3001,17 @@ AL-07      MOVE PPD-CC-AMT             TO CTL-REC-cc-amt
 
 AL-01A      WRITE CONTROL-REC.
 AL-01A
-128200     CLOSE INVOICE-FILE                                           
+AL-29      PERFORM WRITE-TIER-RPT.
+AL-29
+AL-32      PERFORM WRITE-BARTER-SUMMARY.
+AL-32
+AL-35      IF  bsel-entry > 0
+AL-35          PERFORM WRITE-CHECKPOINT
+AL-35      END-IF.
+AL-35
+AL-30      PERFORM CROSS-CHECK-RELEASE-TOTALS.
+AL-30
+128200     CLOSE INVOICE-FILE
 FXC---           LOCKBOX-FILE                                           
                  LOCKBOXI-FILE                                          
                  LOCKBOXA-FILE                                          
@@ -2904,7 +3023,11 @@ FXC---           CC-REPORTI
 FXC---           CC-REPORTA                                             
 FXC---           LOCKBOXN-FILE
 AL-01A           CONTROL-FILE
-                                                                        
+AL-29            TIER-RPT-FILE
+AL-31            EDTN-UNMATCH-FILE
+AL-32            BARTER-RPT-FILE
+AL-34            ACR-LOG-FILE
+
 DW-08      IF  WK-TTL-CC-COUNT-N not > 0                                
 DW-08          OPEN OUTPUT LOCKBOXN-FILE                                
 DW-08          CLOSE       LOCKBOXN-FILE.                               
@@ -2990,9 +3113,11 @@ FXC---           CCWORK-FILE.
 134000     IF  WK-IAR-STATUS NOT = '00'                                 
 134100         CALL 'AMSABRT' USING IN20.                               
 134200                                                                  
-134300     CALL 'AMSPRNT' USING PRT-CLOSE IO-PKT.                       
-                                                                        
-134400     GO TO SORT-OUT-EXIT.                                         
+134300     CALL 'AMSPRNT' USING PRT-CLOSE IO-PKT.
+
+AL-33      PERFORM TRANSMIT-OUTPUT-FILES.
+
+134400     GO TO SORT-OUT-EXIT.
 134600                                                                  
 134700 PROCESS-GROUPS.                                                  
 134800*--------------*              
@@ -3413,9 +3538,12 @@ AL-08               MOVE PLAT-adj-AMT (PLAT-X)  TO WO-adj-AMT
               next sentence
            else
               display 'git wo'
-147700        PERFORM CALL-GIT-WO.   
+147700        PERFORM CALL-GIT-WO
+AL-09         PERFORM ACCUMULATE-AGING
+AL-31         PERFORM SEARCH-EURO-EDITION
+           end-if.
 
-AL-20      MOVE ZEROS                  TO WK-NET-AMT-NOTAX.                         
+AL-20      MOVE ZEROS                  TO WK-NET-AMT-NOTAX.
            add wo-invc-amt             to wk-mega-job-sum
            
            if  WK-GOLD-IND = space
@@ -3615,7 +3743,7 @@ al-01      MOVE WO-INVC-NBR        TO WS-INV-NBR-NEW
            end-if
 al-01      MOVE WS-INV-NBR-NEW(7:12)   TO dtl-ref-nbr-9.
 196700     MOVE DTL-REF-NBR-6          TO MT-INVC-NBR.                  
-TEST-2a    MOVE WS-INV-NBR-NEW(7:12)   TO WK-NT-INV-NBR                 
+TEST-2     MOVE WS-INV-NBR-NEW(7:12)   TO WK-NT-INV-NBR
 CTS-02*                                                                 
 149600                                                                  
 149700*>   Item 15                                                      
@@ -4051,7 +4179,7 @@ CTS-02     MOVE 'REF NBR: '            TO NT-JOB-NBR-LIT
 CTS-02     MOVE wo-job-nbr             TO NT-JOB-NBR 
                display 'write 5 ' NEW-TECH-REC-2 
  
- CTS-02     WRITE NEWT-REC       FROM 
+CTS-02     WRITE NEWT-REC       FROM
                 Function Upper-case(NEW-TECH-REC-2)
 AL-01A     ADD 1     TO WK-NT-REC-CNT              
 
@@ -5823,7 +5951,6 @@ AL-06                                                                   41030301
 AL-06      IF  GCT-MAX-ENTRY = 0                                        41030401
 323700     IF  WK-TEMP-CTR > WK-PAGE-DETAILS                            41030500
 323800         PERFORM PROCESS-HEADER-2                                 
-323900     ELSE                                                         
 323900     ELSE                                                         41030800
 324000         MOVE SPACE              TO WK-CB                         41030900
 324100         MOVE '2'                TO WK-FONT                       41031000
@@ -6002,9 +6129,14 @@ CTS-02*
 332300                                    FOOT-TOT-AMT-X.               
 332400                                                                  
 AL-20 **   MOVE NA2-VAT-REV-CNTRY TO WK-REV-CNTRY.                      
-AL-22      MOVE NA2-VAT-BILL-CNTRY TO WK-REV-CNTRY.                     
-                                                                        
-332500     IF  (TTL-AGY-NET-AMT-ADJ + TTL-AGY-NET-AMT) < ZEROS          
+AL-22      MOVE NA2-VAT-BILL-CNTRY TO WK-REV-CNTRY.
+
+AL-32      IF  WK-BARTER-AD = 'Y' OR VALID-REV-CNTRY
+AL-32          PERFORM ACCUMULATE-BARTER-TOTALS
+AL-32          PERFORM WRITE-BARTER-RPT
+AL-32      END-IF.
+
+332500     IF  (TTL-AGY-NET-AMT-ADJ + TTL-AGY-NET-AMT) < ZEROS
 332600     OR  (TTL-AGY-NET-AMT-ADJ + TTL-AGY-NET-AMT) = ZEROS          
 332700         MOVE 'Do not Remit'     TO FOOT-TOT-CURR-AMT-X           
 332800                                    FOOT-TOT-AMT-X.               
@@ -6578,19 +6710,30 @@ AL-11
                                           ttl-digital-net-amt
            
            if  bsel-entry > 0
-               move 'Y'                to wk-multi-bsel   
+               move 'Y'                to wk-multi-bsel
+AL-35          Perform READ-CHECKPOINT
+AL-35          IF  WK-CKPT-BATCH-MATCH = 'Y'
+AL-35          AND WK-CKPT-LAST-ENTRY >= bsel-entry
+AL-35              display '========================================='
+AL-35              display '===== BATCH ALREADY FULLY INVOICED ====='
+AL-35              display '========================================='
+AL-35              display 'SKIPPING BATCH - PRIOR RUN ALREADY '
+AL-35                      'INVOICED ALL ' bsel-entry ' BSEL ENTRIES '
+AL-35                      'FOR RUN DATE ' WK-CKPT-DATE
+AL-35          ELSE
                Perform Varying bsel-x from 1 by 1
                    Until bsel-x > bsel-entry
                        move bsel-name (bsel-x)
                                        to prm-file-name
                        display space
-                       display 'prm-file-name ' 
+                       display 'prm-file-name '
                            prm-file-name
-                       Perform open-read-prm-file 
+                       Perform open-read-prm-file
                end-perform
+AL-35          END-IF
                display '===== bsel loop done ====='
-               move 'N'                to wk-multi-bsel   
-               gO TO SORT-IN-EXIT                                                                 
+               move 'N'                to wk-multi-bsel
+               gO TO SORT-IN-EXIT
            end-if
            
 *********  go to exit-mod         
@@ -6785,22 +6928,30 @@ AL-08          move wo-ad-posn         to wk-ad-posn
 		   
 		   display 'search-acr-code - end'  
 		   
-       acr-include
+       acr-include.
            if  wk-parm-acr-march = 'Y'
 			   display '***include by acr***'
+AL-34		   move 'INCLUDE' to WK-ACR-LOG-DECISION
+AL-34		   Perform WRITE-ACR-LOG
       		   Perform release-to-sort
 		   else
 		       display '***exclude by acr***'
-		   end-if	
-				
-       acr-exclude
+AL-34		   move 'EXCLUDE' to WK-ACR-LOG-DECISION
+AL-34		   Perform WRITE-ACR-LOG
+		   end-if
+
+       acr-exclude.
            if  wk-parm-acr-march = 'Y'
                display '***exclude by acr***'
+AL-34          move 'EXCLUDE' to WK-ACR-LOG-DECISION
+AL-34          Perform WRITE-ACR-LOG
            else
 		       display '***include by acr***'
+AL-34		   move 'INCLUDE' to WK-ACR-LOG-DECISION
+AL-34		   Perform WRITE-ACR-LOG
       		   Perform release-to-sort
 		   end-if
-	   
+
        release-to-sort.			   
                display 'releese ' 
 			   SSL-WO-ACR-CODE ' '
@@ -7226,9 +7377,346 @@ AL-05
 AL-05      IF WO-PUB = 'CLAS'                                           
 AL-05      IF WO-INVC-CODE = 'A' OR 'D' OR 'M' OR 'S' OR 'V'            
 AL-05      IF WO-CC-NUMBER NOT > 0                                      
-AL-05         PERFORM FORMAT-CC-INFO.                                   
-AL-05                                                                   
-418600 GET-J-XREF.                                                      
+AL-05         PERFORM FORMAT-CC-INFO.
+AL-05
+       EURO-TEST-PFLG.
+           IF  WS-WO-PD-FLAG = 'D' OR WS-WO-PD-FLAG = 'E'
+               SET VALID-PD-FLAG-SRCH TO TRUE
+           ELSE
+               SET PD-FLAG-SRCH-INVALID TO TRUE
+           END-IF.
+
+       ACCUMULATE-AGING.
+      *----------------*
+           COMPUTE WK-AGE-DAYS-OLD =
+                   FUNCTION INTEGER-OF-DATE(WS-NUMERIC-DATE)
+                 - FUNCTION INTEGER-OF-DATE(WO-ISSUE).
+
+           IF  WK-AGE-DAYS-OLD NOT > 30
+               ADD WO-INVC-AMT TO WK-AGE-CURRENT-AMT
+           ELSE
+           IF  WK-AGE-DAYS-OLD NOT > 60
+               ADD WO-INVC-AMT TO WK-AGE-30-AMT
+           ELSE
+           IF  WK-AGE-DAYS-OLD NOT > 90
+               ADD WO-INVC-AMT TO WK-AGE-60-AMT
+           ELSE
+               ADD WO-INVC-AMT TO WK-AGE-90-AMT
+           END-IF
+           END-IF
+           END-IF.
+
+AL-29  WRITE-TIER-RPT.
+AL-29 *--------------*
+AL-29      MOVE WK-TIER-GOLD-AMT       TO WK-TIER-AMT-P
+AL-29      MOVE SPACES                 TO TIER-RPT-REC
+AL-29      STRING 'GOLD    ' DELIMITED BY SIZE
+AL-29             WK-TIER-GOLD-CNT     DELIMITED BY SIZE
+AL-29             '  '                 DELIMITED BY SIZE
+AL-29             WK-TIER-AMT-P        DELIMITED BY SIZE
+AL-29          INTO TIER-RPT-REC
+AL-29      WRITE TIER-RPT-REC.
+
+AL-29      MOVE WK-TIER-PLAT-AMT       TO WK-TIER-AMT-P
+AL-29      MOVE SPACES                 TO TIER-RPT-REC
+AL-29      STRING 'PLATINUM' DELIMITED BY SIZE
+AL-29             WK-TIER-PLAT-CNT     DELIMITED BY SIZE
+AL-29             '  '                 DELIMITED BY SIZE
+AL-29             WK-TIER-AMT-P        DELIMITED BY SIZE
+AL-29          INTO TIER-RPT-REC
+AL-29      WRITE TIER-RPT-REC.
+
+AL-29      MOVE WK-TIER-PACK-AMT       TO WK-TIER-AMT-P
+AL-29      MOVE SPACES                 TO TIER-RPT-REC
+AL-29      STRING 'PACKAGE (INCLUDES GOLD+PLAT)' DELIMITED BY SIZE
+AL-29             WK-TIER-PACK-CNT     DELIMITED BY SIZE
+AL-29             '  '                 DELIMITED BY SIZE
+AL-29             WK-TIER-AMT-P        DELIMITED BY SIZE
+AL-29          INTO TIER-RPT-REC
+AL-29      WRITE TIER-RPT-REC.
+
+AL-29      MOVE WK-TIER-MEGA-AMT       TO WK-TIER-AMT-P
+AL-29      MOVE SPACES                 TO TIER-RPT-REC
+AL-29      STRING 'MEGAPLEX' DELIMITED BY SIZE
+AL-29             WK-TIER-MEGA-CNT     DELIMITED BY SIZE
+AL-29             '  '                 DELIMITED BY SIZE
+AL-29             WK-TIER-AMT-P        DELIMITED BY SIZE
+AL-29          INTO TIER-RPT-REC
+AL-29      WRITE TIER-RPT-REC.
+
+AL-30  CROSS-CHECK-RELEASE-TOTALS.
+AL-30 *--------------------------*
+AL-30      IF  PPD-CC-AMT < 0 OR PPD-PPD-AMT < 0
+AL-30          DISPLAY SPACE
+AL-30          DISPLAY '========================================='
+AL-30          DISPLAY '=== CC/SETTLEMENT TOTAL IS NEGATIVE ======'
+AL-30          DISPLAY '========================================='
+AL-30          DISPLAY 'PPD-CC-AMT      ' PPD-CC-AMT
+AL-30          DISPLAY 'PPD-PPD-AMT     ' PPD-PPD-AMT
+AL-30          CALL 'AMSABRT' USING IN45
+AL-30      END-IF.
+
+AL-30      IF  PPD-CC-AMT + PPD-PPD-AMT > TTL-TTL-GROSS-AMT
+AL-30          DISPLAY SPACE
+AL-30          DISPLAY '========================================='
+AL-30          DISPLAY '=== LOCKBOX/SETTLEMENT/CC TOTALS DO NOT =='
+AL-30          DISPLAY '=== RECONCILE WITH INVOICE GROSS AMOUNT =='
+AL-30          DISPLAY '========================================='
+AL-30          DISPLAY 'PPD-CC-AMT        ' PPD-CC-AMT
+AL-30          DISPLAY 'PPD-PPD-AMT       ' PPD-PPD-AMT
+AL-30          DISPLAY 'TTL-TTL-GROSS-AMT ' TTL-TTL-GROSS-AMT
+AL-30          CALL 'AMSABRT' USING IN45
+AL-30      END-IF.
+
+AL-31  WRITE-EDTN-UNMATCH.
+AL-31 *-----------------*
+AL-31      MOVE SPACES                 TO EDTN-UNMATCH-REC
+AL-31      MOVE WO-JOB-NBR             TO WK-EDTN-JOB-DISP
+AL-31      STRING WK-EDTN-JOB-DISP     DELIMITED BY SIZE
+AL-31             '  '                 DELIMITED BY SIZE
+AL-31             WO-PUB               DELIMITED BY SIZE
+AL-31             '  '                 DELIMITED BY SIZE
+AL-31             WO-EDITION           DELIMITED BY SIZE
+AL-31          INTO EDTN-UNMATCH-REC
+AL-31      WRITE EDTN-UNMATCH-REC.
+
+AL-32  WRITE-BARTER-RPT.
+AL-32 *----------------*
+AL-32      MOVE SPACES                 TO BARTER-RPT-REC
+AL-32      MOVE NA2-ACCT-NBR           TO WK-BARTER-ACCT-DISP
+AL-32      MOVE TTL-AGY-NET-AMT        TO WK-BARTER-AMT-P
+AL-32      STRING WK-BARTER-ACCT-DISP  DELIMITED BY SIZE
+AL-32             '  '                 DELIMITED BY SIZE
+AL-32             WK-BARTER-AD         DELIMITED BY SIZE
+AL-32             '  '                 DELIMITED BY SIZE
+AL-32             WK-REV-CNTRY         DELIMITED BY SIZE
+AL-32             '  '                 DELIMITED BY SIZE
+AL-32             WK-BARTER-AMT-P      DELIMITED BY SIZE
+AL-32          INTO BARTER-RPT-REC
+AL-32      WRITE BARTER-RPT-REC.
+
+AL-32  ACCUMULATE-BARTER-TOTALS.
+AL-32 *-------------------------*
+AL-32      IF  WK-BARTER-AD = 'Y'
+AL-32          ADD 1                   TO WK-BARTER-TOT-CNT
+AL-32          ADD TTL-AGY-NET-AMT     TO WK-BARTER-TOT-AMT
+AL-32      END-IF.
+
+AL-32      IF  VALID-REV-CNTRY
+AL-32          SET WK-RCX              TO 1
+AL-32          SEARCH WK-REVCNTRY-LINE
+AL-32              AT END
+AL-32                  ADD 1               TO WK-REVCNTRY-COUNT
+AL-32                  IF  WK-REVCNTRY-COUNT > WK-REVCNTRY-MAX
+AL-32                      DISPLAY SPACE
+AL-32                      DISPLAY '=================================='
+AL-32                      DISPLAY '==== REV-CNTRY Table Overflow ===='
+AL-32                      DISPLAY '=================================='
+AL-32                      CALL 'AMSABRT' USING IN47
+AL-32                  END-IF
+AL-32                  SET WK-RCX          TO WK-REVCNTRY-COUNT
+AL-32                  MOVE WK-REV-CNTRY   TO WK-REVCNTRY-CODE (WK-RCX)
+AL-32                  ADD 1               TO WK-REVCNTRY-CNT (WK-RCX)
+AL-32                  ADD TTL-AGY-NET-AMT TO WK-REVCNTRY-AMT (WK-RCX)
+AL-32              WHEN WK-REVCNTRY-CODE (WK-RCX) = WK-REV-CNTRY
+AL-32                  ADD 1               TO WK-REVCNTRY-CNT (WK-RCX)
+AL-32                  ADD TTL-AGY-NET-AMT TO WK-REVCNTRY-AMT (WK-RCX)
+AL-32          END-SEARCH
+AL-32      END-IF.
+
+AL-32  WRITE-BARTER-SUMMARY.
+AL-32 *------------------------*
+AL-32      MOVE WK-BARTER-TOT-AMT      TO WK-BARTER-AMT-P
+AL-32      MOVE SPACES                 TO BARTER-RPT-REC
+AL-32      STRING 'TOTAL BARTER '      DELIMITED BY SIZE
+AL-32             WK-BARTER-TOT-CNT    DELIMITED BY SIZE
+AL-32             '  '                 DELIMITED BY SIZE
+AL-32             WK-BARTER-AMT-P      DELIMITED BY SIZE
+AL-32          INTO BARTER-RPT-REC
+AL-32      WRITE BARTER-RPT-REC.
+
+AL-32      PERFORM VARYING WK-RCX FROM 1 BY 1
+AL-32              UNTIL WK-RCX > WK-REVCNTRY-COUNT
+AL-32          MOVE WK-REVCNTRY-AMT (WK-RCX) TO WK-BARTER-AMT-P
+AL-32          MOVE SPACES             TO BARTER-RPT-REC
+AL-32          STRING 'TOTAL REV-CNTRY ' DELIMITED BY SIZE
+AL-32                 WK-REVCNTRY-CODE (WK-RCX) DELIMITED BY SIZE
+AL-32                 '  '               DELIMITED BY SIZE
+AL-32                 WK-REVCNTRY-CNT (WK-RCX) DELIMITED BY SIZE
+AL-32                 '  '               DELIMITED BY SIZE
+AL-32                 WK-BARTER-AMT-P   DELIMITED BY SIZE
+AL-32              INTO BARTER-RPT-REC
+AL-32          WRITE BARTER-RPT-REC
+AL-32      END-PERFORM.
+
+AL-33  TRANSMIT-OUTPUT-FILES.
+AL-33 *---------------------*
+AL-33      PERFORM Load-FTP-Parms.
+
+AL-33      MOVE SPACES                 TO WK-FTP-STATUS
+AL-33      IF  WK-INV-EU-FTP NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-EU-FTP WK-NEWO-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF.
+AL-33      IF  WK-FTP-STATUS NOT = '00' AND WK-INV-EU-FTP1 NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-EU-FTP1 WK-NEWO-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF.
+AL-33      IF  WK-FTP-STATUS NOT = '00' AND WK-INV-EU-FTP2 NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-EU-FTP2 WK-NEWO-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF.
+AL-33      IF  WK-FTP-STATUS NOT = '00' AND WK-INV-EU-FTP3 NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-EU-FTP3 WK-NEWO-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF.
+AL-33      IF  WK-FTP-STATUS NOT = '00'
+AL-33          DISPLAY SPACE
+AL-33          DISPLAY '========================================='
+AL-33          DISPLAY '=== NEWT-OUT FTP TRANSMISSION FAILED ====='
+AL-33          DISPLAY '========================================='
+AL-33          DISPLAY 'WK-INV-EU-FTP  ' WK-INV-EU-FTP
+AL-33          DISPLAY 'WK-FTP-STATUS  ' WK-FTP-STATUS
+AL-33          CALL 'AMSABRT' USING IN46
+AL-33      END-IF.
+
+AL-33      IF  WK-PRODUCE-TAPE = 'Y'
+AL-33      MOVE SPACES                 TO WK-FTP-STATUS
+AL-33      IF  WK-INV-DO-FTP NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-DO-FTP WK-SYS066-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF
+AL-33      IF  WK-FTP-STATUS NOT = '00' AND WK-INV-DO-FTP1 NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-DO-FTP1 WK-SYS066-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF
+AL-33      IF  WK-FTP-STATUS NOT = '00' AND WK-INV-DO-FTP2 NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-DO-FTP2 WK-SYS066-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF
+AL-33      IF  WK-FTP-STATUS NOT = '00' AND WK-INV-DO-FTP3 NOT = SPACES
+AL-33          CALL 'AMSFTP' USING WK-INV-DO-FTP3 WK-SYS066-DD
+AL-33                              WK-FTP-STATUS
+AL-33      END-IF
+AL-33      IF  WK-FTP-STATUS NOT = '00'
+AL-33          DISPLAY SPACE
+AL-33          DISPLAY '========================================='
+AL-33          DISPLAY '=== MAG-TAPE-FILE FTP TRANSMISSION FAILED'
+AL-33          DISPLAY '========================================='
+AL-33          DISPLAY 'WK-INV-DO-FTP  ' WK-INV-DO-FTP
+AL-33          DISPLAY 'WK-FTP-STATUS  ' WK-FTP-STATUS
+AL-33          CALL 'AMSABRT' USING IN46
+AL-33      END-IF
+AL-33      END-IF.
+
+AL-34  WRITE-ACR-LOG.
+AL-34 *--------------*
+AL-34      MOVE SPACES                 TO ACR-LOG-REC
+AL-34      MOVE ssl-job-nbr            TO WK-ACR-LOG-JOB-DISP
+AL-34      STRING WK-ACR-LOG-JOB-DISP  DELIMITED BY SIZE
+AL-34             '  '                 DELIMITED BY SIZE
+AL-34             SSL-WO-ACR-CODE      DELIMITED BY SIZE
+AL-34             '  '                 DELIMITED BY SIZE
+AL-34             wk-parm-acr-march    DELIMITED BY SIZE
+AL-34             '  '                 DELIMITED BY SIZE
+AL-34             WK-ACR-LOG-DECISION  DELIMITED BY SIZE
+AL-34          INTO ACR-LOG-REC
+AL-34      WRITE ACR-LOG-REC.
+
+AL-35  READ-CHECKPOINT.
+AL-35 *----------------*
+AL-35 *    READS THE CHECKPOINT HEADER + PER-ENTRY DETAIL RECORDS AND
+AL-35 *    VALIDATES THEM AGAINST TODAY'S BATCH (DATE/COUNT/FILE NAMES)
+AL-35 *    VIA CHECK-CKPT-BATCH-MATCH. A CHECKPOINT LEFT OVER FROM AN
+AL-35 *    UNRELATED OR PRIOR-DAY BATCH IS IGNORED, NOT TREATED AS A
+AL-35 *    MATCH.
+AL-35      MOVE 0                      TO WK-CKPT-LAST-ENTRY
+AL-35      MOVE 0                      TO WK-CKPT-DATE
+AL-35      MOVE 0                      TO WK-CKPT-COUNT
+AL-35      MOVE 'N'                    TO WK-CKPT-BATCH-MATCH
+AL-35      OPEN INPUT CHECKPOINT-FILE
+AL-35      IF  CHECKPOINT-FILE-STATUS = '00'
+AL-35          READ CHECKPOINT-FILE
+AL-35              AT END NEXT SENTENCE
+AL-35          END-READ
+AL-35          IF  CHECKPOINT-FILE-STATUS = '00'
+AL-35          AND CHECKPOINT-REC (1:1) = 'H'
+AL-35              MOVE CHECKPOINT-REC (2:8)   TO WK-CKPT-DATE
+AL-35              MOVE CHECKPOINT-REC (10:3)  TO WK-CKPT-COUNT
+AL-35              MOVE CHECKPOINT-REC (13:3)  TO WK-CKPT-LAST-ENTRY
+AL-35              PERFORM CHECK-CKPT-BATCH-MATCH
+AL-35          END-IF
+AL-35      END-IF
+AL-35      CLOSE CHECKPOINT-FILE
+AL-35      IF  WK-CKPT-BATCH-MATCH NOT = 'Y'
+AL-35          MOVE 0                  TO WK-CKPT-LAST-ENTRY
+AL-35      END-IF
+AL-35      DISPLAY 'RESTART CHECKPOINT - BATCH MATCH '
+AL-35              WK-CKPT-BATCH-MATCH
+AL-35              ' LAST COMPLETED BSEL ENTRY '
+AL-35              WK-CKPT-LAST-ENTRY.
+
+AL-35  CHECK-CKPT-BATCH-MATCH.
+AL-35 *----------------------*
+AL-35 *    A CHECKPOINT ONLY APPLIES TO TODAY'S BATCH WHEN THE RUN
+AL-35 *    DATE, THE ENTRY COUNT, AND EVERY bsel-name IN THE BATCH
+AL-35 *    MATCH EXACTLY - NOT JUST A BARE ENTRY COUNT.
+AL-35      MOVE 'N'                    TO WK-CKPT-BATCH-MATCH
+AL-35      IF  WK-CKPT-DATE  = wk-today-date
+AL-35      AND WK-CKPT-COUNT = bsel-entry
+AL-35          MOVE 'Y'                TO WK-CKPT-BATCH-MATCH
+AL-35          PERFORM VARYING WK-CKPT-ENTRY-X FROM 1 BY 1
+AL-35              UNTIL WK-CKPT-ENTRY-X > WK-CKPT-COUNT
+AL-35              OR    WK-CKPT-BATCH-MATCH NOT = 'Y'
+AL-35              READ CHECKPOINT-FILE
+AL-35                  AT END
+AL-35                      MOVE 'N'    TO WK-CKPT-BATCH-MATCH
+AL-35              END-READ
+AL-35              IF  WK-CKPT-BATCH-MATCH = 'Y'
+AL-35                  MOVE CHECKPOINT-REC (2:3)  TO WK-CKPT-DETAIL-NBR
+AL-35                  MOVE CHECKPOINT-REC (5:75)
+AL-35                                          TO WK-CKPT-DETAIL-NAME
+AL-35                  IF  CHECKPOINT-REC (1:1)    NOT = 'D'
+AL-35                  OR  WK-CKPT-DETAIL-NBR      NOT = WK-CKPT-ENTRY-X
+AL-35                  OR  WK-CKPT-DETAIL-NAME
+AL-35                      NOT = bsel-name (WK-CKPT-ENTRY-X) (1:75)
+AL-35                      MOVE 'N'    TO WK-CKPT-BATCH-MATCH
+AL-35                  END-IF
+AL-35              END-IF
+AL-35          END-PERFORM
+AL-35      END-IF.
+
+AL-35  WRITE-CHECKPOINT.
+AL-35 *-----------------*
+AL-35 *    CALLED ONCE, IN MAIN, AFTER THE SORT (AND SO ALL INVOICE
+AL-35 *    ISSUANCE) HAS COMPLETED - NEVER FROM SORT-IN, WHICH ONLY
+AL-35 *    STAGES RECORDS AND RUNS BEFORE SORT-OUT ACTUALLY ISSUES
+AL-35 *    INVOICE NUMBERS (SEE ROUND 2 NOTES). WRITES A HEADER
+AL-35 *    RECORD KEYED TO TODAY'S DATE + THE EXACT bsel-entry COUNT,
+AL-35 *    FOLLOWED BY ONE DETAIL RECORD PER bsel-name SO A FUTURE
+AL-35 *    RUN CAN CONFIRM IT IS THE SAME BATCH (NOT JUST THE SAME
+AL-35 *    COUNT) BEFORE SKIPPING IT AS ALREADY INVOICED.
+AL-35      MOVE SPACES                 TO CHECKPOINT-REC
+AL-35      STRING 'H'                  DELIMITED BY SIZE
+AL-35             wk-today-date        DELIMITED BY SIZE
+AL-35             bsel-entry           DELIMITED BY SIZE
+AL-35             bsel-entry           DELIMITED BY SIZE
+AL-35          INTO CHECKPOINT-REC
+AL-35      OPEN OUTPUT CHECKPOINT-FILE
+AL-35      WRITE CHECKPOINT-REC
+AL-35      PERFORM VARYING WK-CKPT-ENTRY-X FROM 1 BY 1
+AL-35              UNTIL WK-CKPT-ENTRY-X > bsel-entry
+AL-35          MOVE SPACES             TO CHECKPOINT-REC
+AL-35          STRING 'D'              DELIMITED BY SIZE
+AL-35                 WK-CKPT-ENTRY-X  DELIMITED BY SIZE
+AL-35                 bsel-name (WK-CKPT-ENTRY-X) (1:75)
+AL-35                                  DELIMITED BY SIZE
+AL-35              INTO CHECKPOINT-REC
+AL-35          WRITE CHECKPOINT-REC
+AL-35      END-PERFORM
+AL-35      CLOSE CHECKPOINT-FILE.
+
+418600 GET-J-XREF.
 418700*----------*                                                      
 418900     PERFORM GET-ADV.                                             
 419000     PERFORM GET-J-XREF-2.                                        
@@ -7569,13 +8057,18 @@ NEW-T1                                    WK-JXRF-KEY.
 450800                                                                  
 450900     SET UTL-UC DOWN             BY 1.                            
 451000                                                                  
-451100 MOVE-TO-AR.                                                      
-451200*----------*                                                      
-                                                                        
-451300     MOVE UTL-COMP-UTLC (UTL-UC) TO AR-ADDRESS2-X (AR-IX).        
-451400                                                                  
-451500     SET UTL-UC AR-IX UP         BY 1.                            
-451600                                                                  
+451100 MOVE-TO-AR.
+451200*----------*
+
+451300     MOVE UTL-COMP-UTLC (UTL-UC) TO AR-ADDRESS2-X (AR-IX).
+451400
+451500     SET UTL-UC AR-IX UP         BY 1.
+451600
+       CREATE-KEY.
+      *----------*
+
+           MOVE FUNCTION UPPER-CASE(UTL-NAME) TO UTL-KEY-NAM.
+
 451700 GET-S-TYPE-XRF.                                                  
 451800*--------------*                                                  
 451900                                                                  
@@ -7611,8 +8104,9 @@ NEW-T1                                    WK-JXRF-KEY.
 454800/                                                                 
 FXC--- GET-DATE.                       COPY AMZPGDAT.                   
       /                                                                 
-454900 EDIT-DATE.                      COPY AMZPDATE.                   
-455000/                                                                 
+454900 EDIT-DATE.                      COPY AMZPDATE.
+454950 EDIT-OUT-DATE.                   COPY AMZPDATO.
+455000/
 455100 SUB-ONE.                        COPY AMZLSUB1.                   
 455200/                                                                 
 455300 CHECK-STATUS.                   COPY AMZPCHK.                    
@@ -7784,7 +8278,9 @@ AL-20      move 0                      to NT-GROSS-AMT
                   Function Upper-case(NEW-TECH-REC-2)    
        
        Add-Megaplex-Table.
-AL-08                            
+AL-08
+AL-29      ADD 1                       TO WK-TIER-MEGA-CNT
+AL-29      ADD WO-GROSS-AMT             TO WK-TIER-MEGA-AMT
            add 1                       to mega-TABLE-COUNT
 AL-08      IF  mega-TABLE-COUNT > mega-TABLE-MAX                        
                move 1                  to return-code
@@ -7812,8 +8308,10 @@ AL-08      DISPLAY 'Add-Megaplex-Table NEW: ' WO-JOB-NBR ' '
                      mega-invc-AMT(mega-TABLE-COUNT) ' ' 
                       .                         
 
-AL-08  ADD-GOLD-TABLE.                                                  
-AL-08 *--------------*   
+AL-08  ADD-GOLD-TABLE.
+AL-08 *--------------*
+AL-29      ADD 1                       TO WK-TIER-GOLD-CNT
+AL-29      ADD WO-GROSS-AMT             TO WK-TIER-GOLD-AMT
              display 'GOLD: ' WO-JOB-NBR ' ' wo-edition
 AL-08      SET GOLD-X                   TO 1.                           
 AL-08      MOVE WO-JOB-NBR              TO WK-JOB-GOLD.                 
@@ -7855,9 +8353,11 @@ AL-08      DISPLAY 'ADD GOLD NEW: ' WO-JOB-NBR ' '
                      GOLD-TABLE-COUNT.                         
 
 AL-15                                                                   
-AL-15  ADD-PLAT-TABLE.                                                  
-AL-15 *--------------*                                                  
-           DISPLAY 'PLAT: ' WO-JOB-NBR.                                 
+AL-15  ADD-PLAT-TABLE.
+AL-15 *--------------*
+AL-29      ADD 1                       TO WK-TIER-PLAT-CNT
+AL-29      ADD WO-GROSS-AMT             TO WK-TIER-PLAT-AMT
+           DISPLAY 'PLAT: ' WO-JOB-NBR.
 AL-15      SET PLAT-X                   TO 1.                           
 AL-15      MOVE WO-JOB-NBR              TO WK-JOB-PLAT.                 
 AL-15      SEARCH PLAT-LINE                                             
@@ -7893,10 +8393,11 @@ AL-15          MOVE WO-INVC-AMT  TO PLAT-INVC-AMT (PLAT-X)
 AL-15         ADD WO-adj-AMT  TO PLAT-adj-AMT (PLAT-X)            
                                  WK-plat-adj-AMT
 AL-15                                                                   
-AL-15  ADD-PACKAGE-TABLE.                                               
-AL-15 *-----------------* 
-           
-AL-15      DISPLAY 'ADD-PACKAGE-TABLE '  WO-JOB-NBR                                 
+AL-15  ADD-PACKAGE-TABLE.
+AL-15 *-----------------*
+AL-29      ADD 1                       TO WK-TIER-PACK-CNT
+AL-29      ADD WO-GROSS-AMT             TO WK-TIER-PACK-AMT
+AL-15      DISPLAY 'ADD-PACKAGE-TABLE '  WO-JOB-NBR
 AL-15      IF  upsell-section                                       
 AL-15         PERFORM ADD-GOLD-TABLE   
            else
@@ -7972,13 +8473,14 @@ CTS-02 SEARCH-EURO-EDITION.
 CTS-02*--------------------*                                            
 CTS-02     MOVE SPACES                     TO WK-MAIN-EDN.              
 CTS-02     SET EULU-X                      TO 1.                        
-CTS-02     SEARCH EU-PUB-EDN-LU VARYING EULU-X                          
-CTS-02     AT END                                                       
-CTS-02             MOVE 'G'                TO WK-EU-PG-FLG              
-CTS-02     WHEN                                                         
-CTS-02         EU-PUB-CD(EULU-X) = WO-PUB                               
-CTS-02             MOVE EU-EDN-DTL(EULU-X) TO WK-EU-PG-FLG              
-117900     END-SEARCH.                                                  
+AL-31      SEARCH EU-PUB-EDN-LU VARYING EULU-X
+AL-31      AT END
+AL-31              MOVE 'G'                TO WK-EU-RPT-FLG
+AL-31               PERFORM WRITE-EDTN-UNMATCH
+AL-31      WHEN
+AL-31          EU-PUB-CD(EULU-X) = WO-PUB
+AL-31              MOVE EU-EDN-DTL(EULU-X) TO WK-EU-RPT-FLG
+117900     END-SEARCH.
 CTS-02*                                                                 
 CTS-02 PROCESS-AGY-ADV-TOTAL-NEW-TECH.                                  
 CTS-02*-------------------------------*    
@@ -9123,7 +9625,7 @@ AL-20
              AT END
                 MOVE 'Y'               TO EOF-SW. 
 
-       Load-Bsel-Names-2
+       Load-Bsel-Names-2.
            MOVE SPACE                  TO PRM-FILE-NAME, prm-file-rec.
            STRING  ENV-VALUE                 DELIMITED BY SPACE          
                    "\BSEL\"                       DELIMITED BY SIZE     

@@ -0,0 +1,26 @@
+           05  NAD-ACCT-NBR             PIC 9(09) COMP.
+           05  NAD-NAME-1               PIC X(20).
+           05  NAD-CITY-1               PIC X(20).
+           05  NAD-ZIP OCCURS 1 TIMES   PIC X(20).
+           05  NAD-STATE OCCURS 1 TIMES PIC X(20).
+           05  NAD-TEL-NBR              PIC 9(09) COMP.
+           05  NAD-NAME-2               PIC X(20).
+           05  NAD-STREEt-1             PIC X(20).
+           05  NAD-XRF                  PIC X(20).
+           05  NAD-FILE                 PIC X(20).
+           05  NAD-XRF-KEY              PIC X(20).
+           05  NAD-PAR-ACCT-NBR         PIC 9(09) COMP.
+           05  NAD-TYPE                 PIC X(20).
+           05  NAD-CLASS-CODE           PIC X(20).
+           05  NAD-ADDR-CODE            PIC X(20).
+           05  NAD-VAT-BILL-CNTRY       PIC X(20).
+           05  NAD-VAT-ID               PIC X(20).
+           05  NAD-CNTRY OCCURS 1 TIMES PIC X(20).
+           05  NAD-NAM1  OCCURS 1 TIMES PIC X(40).
+           05  NAD-ROUTE                PIC X(02).
+           05  NAD-PRINT-CTL            PIC X(01).
+           05  NAD-EMAIL-1              PIC X(80).
+           05  NAD-EMAIL-2              PIC X(50).
+           05  NAD-EMAIL-3              PIC X(50).
+           05  NAD-EMAIL-4              PIC X(50).
+           05  NAD-EMAIL-5              PIC X(50).

@@ -0,0 +1,2 @@
+           05  MFLD-PKT                 PIC X(20).
+           05  MFLD-FIELDS              PIC X(20).

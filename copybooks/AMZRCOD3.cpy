@@ -0,0 +1,5 @@
+           05  COD3-FLAG1               PIC X(20).
+           05  COD3-CODE1               PIC X(20).
+           05  COD3-KEY                 PIC X(20).
+           05  COD3-CODE2               PIC X(20).
+           05  COD3-NAME                PIC X(20).

@@ -0,0 +1 @@
+           05  GET-CCH-PKT              PIC X(20).

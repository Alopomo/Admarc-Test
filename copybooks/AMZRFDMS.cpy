@@ -0,0 +1 @@
+           05  FIRST-DATA-REC           PIC X(20).

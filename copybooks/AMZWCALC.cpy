@@ -0,0 +1 @@
+           05  CALC-PKT                 PIC X(20).

@@ -0,0 +1,2 @@
+           05  Cc-Det-Bin-Rec           PIC X(20).
+           05  Cc-Det-Bin-KEY           PIC X(20).

@@ -0,0 +1,13 @@
+           05  CNT-REF-NBR              PIC 9(09) COMP.
+           05  CNT-START                PIC X(20).
+           05  CNT-MCT-ACCT-KEY         PIC X(20).
+           05  CNT-END                  PIC X(20).
+           05  CNT-FILE-CODE            PIC X(20).
+           05  CNT-SOURCE               PIC X(20).
+           05  CNT-PUB                  PIC X(20).
+           05  CNT-FREQ                 PIC X(20).
+           05  CNT-AD-TYPE              PIC X(20).
+           05  CNT-MCT-PUB              PIC X(20).
+           05  CNT-EDITION              PIC X(20).
+           05  CNT-ACCT-KEY             PIC X(20).
+           05  CNT-FILE                 PIC X(20).

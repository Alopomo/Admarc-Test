@@ -0,0 +1,7 @@
+           05  TB11-ACTION-CODE         PIC X(20).
+           05  TB11-ENTITY              PIC X(20).
+           05  TB11-BATCH-NBR           PIC 9(09) COMP.
+           05  TB11-MAJOR               PIC X(20).
+           05  TB11-MINOR               PIC X(20).
+           05  TB11-TOTAL-BATCH-AMT     PIC S9(07)V99 COMP.
+           05  TB11-BATCH-DATE-X        PIC 9(08).

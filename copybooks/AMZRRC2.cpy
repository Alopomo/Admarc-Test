@@ -0,0 +1 @@
+           05  RC2-REC                  PIC X(20).

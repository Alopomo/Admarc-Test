@@ -0,0 +1 @@
+           05  PUB-REC                  PIC X(20).

@@ -0,0 +1,5 @@
+           05  invc-job-nbr             PIC 9(09) COMP.
+           05  invc-net-amt             PIC S9(07)V99 COMP.
+           05  invc-nbr                 PIC 9(09) COMP.
+           05  invc-outsdg-amt          PIC S9(07)V99 COMP.
+           05  INBR-INVC                PIC 9(09) COMP.

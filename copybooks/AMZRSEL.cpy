@@ -0,0 +1,7 @@
+           05  SEL-ACCT-NBR            PIC 9(09) COMP.
+           05  SEL-AGY-ACCT-NBR        PIC 9(09) COMP.
+           05  SEL-PUB                 PIC X(04).
+           05  SEL-ISSUE                PIC 9(08) COMP.
+           05  SEL-JOB-NBR              PIC 9(10).
+           05  SEL-STATUS               PIC X(01).
+           05  FILLER                   PIC X(47).

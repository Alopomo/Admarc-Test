@@ -0,0 +1 @@
+           10  io-woe-filler            PIC X(20).

@@ -0,0 +1,9 @@
+           05  XRF-FILE                 PIC X(20).
+           05  xrf-type                 PIC X(20).
+           05  XRF-UNIQ                 PIC X(20).
+           05  XRF-KEY                  PIC X(20).
+           05  xrf-comments             PIC X(20).
+           05  XRF-ACCT-NBR             PIC 9(09) COMP.
+           05  XRF-KEY-NAME             PIC X(20).
+           05  XRF-AREA-CODE            PIC X(20).
+           05  xrf-name                 PIC X(20).

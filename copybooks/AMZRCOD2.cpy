@@ -0,0 +1,6 @@
+           05  COD2-FLAG1               PIC X(20).
+           05  COD2-KEY                 PIC X(20).
+           05  COD2-CODE3               PIC X(20).
+           05  COD2-CODE2               PIC X(20).
+           05  COD2-TYPE                PIC X(20).
+           05  COD2-CODE1               PIC X(20).

@@ -0,0 +1 @@
+           05  SH-REC                   PIC X(20).

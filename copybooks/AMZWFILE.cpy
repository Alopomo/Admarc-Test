@@ -0,0 +1 @@
+           05  DB-FILES                 PIC X(20).

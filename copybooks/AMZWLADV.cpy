@@ -0,0 +1 @@
+           10  IO-PARM-ADV-FILLER       PIC X(20).

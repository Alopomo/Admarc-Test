@@ -0,0 +1,11 @@
+           05  TB10-ACTION-CODE         PIC X(20).
+           05  TB10-ENTITY              PIC X(20).
+           05  TB10-ITEM-AMT            PIC S9(07)V99 COMP.
+           05  TB10-MINOR               PIC X(20).
+           05  TB10-ACCT-NBR            PIC 9(09) COMP.
+           05  TB10-MAJOR               PIC X(20).
+           05  TB10-TERMS-CODE-X        PIC X(20).
+           05  TB10-BATCH-NBR           PIC 9(09) COMP.
+           05  TB10-REF-NBR             PIC 9(09) COMP.
+           05  TB10-ITEM-NBR            PIC 9(09) COMP.
+           05  TB10-ITEM-DATE-X         PIC 9(08).

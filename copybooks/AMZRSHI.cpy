@@ -0,0 +1 @@
+           05  SHI-REC                  PIC X(20).

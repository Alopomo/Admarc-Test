@@ -0,0 +1 @@
+           05  CD-REC                   PIC X(20).

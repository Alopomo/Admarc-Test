@@ -0,0 +1 @@
+           ASSIGN TO SYSSEL ORGANIZATION IS LINE SEQUENTIAL

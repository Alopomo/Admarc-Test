@@ -0,0 +1,40 @@
+           05  MT-ADV-NBR-1             PIC X(09).
+           05  MT-NET-AMT               PIC S9(07)V99 COMP.
+           05  MT-SURCHARGES            PIC X(20).
+           05  MT-ORDER-NBR             PIC 9(09) COMP.
+           05  MT-INVC-NBR              PIC 9(09) COMP.
+           05  MT-WO-EDITION            PIC X(20).
+           05  MT-CLASS-CODE            PIC X(20).
+           05  MT-WO-PUB                PIC X(20).
+           05  MT-GROSS-AMT             PIC S9(07)V99 COMP.
+           05  MT-DESCRIPTION           PIC X(20).
+           05  MT-WO-AD-TYPE            PIC X(20).
+           05  MT-AGY-NBR-1             PIC X(09).
+           05  MT-CODE-1                PIC X(20).
+           05  MT-SAU-SIZE              PIC X(20).
+           05  MT-RATE                  PIC S9(07)V99 COMP.
+           05  MT-ADV-NAME-1            PIC X(20).
+           05  MT-WO-ISSUE              PIC X(20).
+           05  MT-PAGE-NBR              PIC 9(09) COMP.
+           05  MT-CODE-0                PIC X(20).
+           05  MT-ADV-NAME-0            PIC X(20).
+           05  MT-AGY-NBR-3             PIC X(09).
+           05  MT-ADV-NBR-3             PIC X(09).
+           05  MT-ADV-GROSS-AMT         PIC S9(07)V99 COMP.
+           05  MT-BILL-DATE-3           PIC 9(08).
+           05  MT-ADV-NET-AMT           PIC S9(07)V99 COMP.
+           05  MT-AGY-NBR-0             PIC X(09).
+           05  MT-CODE-3                PIC X(20).
+           05  MT-CNT-EDITION           PIC X(20).
+           05  MT-CNT-AD-TYPE           PIC X(20).
+           05  MT-CNT-PUB               PIC X(20).
+           05  MT-AGY-NBR-4             PIC X(09).
+           05  MT-CNT-END               PIC X(20).
+           05  MT-BILL-DATE-4           PIC 9(08).
+           05  MT-CNT-REF-NBR           PIC 9(09) COMP.
+           05  MT-CNT-LEVEL             PIC X(20).
+           05  MT-BILL-DATE-1           PIC 9(08).
+           05  MT-AGY-NET-AMT           PIC S9(07)V99 COMP.
+           05  MT-ADV-NBR-0             PIC X(09).
+           05  MT-CODE-4                PIC X(20).
+           05  MT-AGY-GROSS-AMT         PIC S9(07)V99 COMP.

@@ -0,0 +1 @@
+           05  CDT-REC                  PIC X(20).

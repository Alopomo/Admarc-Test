@@ -0,0 +1 @@
+           05  STATUS-CODE              PIC X(20).

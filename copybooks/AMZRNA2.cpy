@@ -0,0 +1,16 @@
+           05  NA2-ZIP OCCURS 1 TIMES   PIC X(20).
+           05  NA2-STREET-1             PIC X(20).
+           05  NA2-CNTRY OCCURS 1 TIMES PIC X(20).
+           05  NA2-ACCT-NBR             PIC 9(09) COMP.
+           05  NA2-TYPE                 PIC X(20).
+           05  NA2-CITY-1               PIC X(20).
+           05  NA2-NAMe-1               PIC X(20).
+           05  NA2-NAMe-2               PIC X(20).
+           05  NA2-STATE OCCURS 1 TIMES PIC X(20).
+           05  NA2-ROUTE                PIC X(20).
+           05  NA2-EURO-TEL-NBR         PIC X(20).
+           05  NA2-VAT-BILL-CNTRY       PIC X(20).
+           05  NA2-XRF-FLAG             PIC X(20).
+           05  NA2-XRF-KEY              PIC X(20).
+           05  NA2-PAR-ACCT-NBR         PIC 9(09) COMP.
+           05  NA2-VAT-ID               PIC X(20).

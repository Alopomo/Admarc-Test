@@ -0,0 +1 @@
+           05  WO4-REC                  PIC X(20).

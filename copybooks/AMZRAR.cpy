@@ -0,0 +1,24 @@
+           05  AR-STATEMENT             PIC X(20).
+           05  AR-TERMS                 PIC X(20).
+           05  AR-ENTITY                PIC X(20).
+           05  AR-CUST-NAME             PIC X(20).
+           05  AR-LOCK-BOX              PIC X(20).
+           05  AR-LANGUAGE              PIC X(20).
+           05  AR-CREDIT-MGR            PIC X(20).
+           05  AR-ZIP-CODE              PIC X(20).
+           05  AR-ADDRESS2              PIC X(30).
+           05  AR-ADDRESS2-R REDEFINES AR-ADDRESS2.
+               10  AR-ADDRESS2-X OCCURS 30 TIMES
+                                    INDEXED BY AR-IX PIC X(01).
+           05  AR-ACT-NO                PIC 9(09) COMP.
+           05  AR-CREDIT-REP            PIC X(20).
+           05  AR-NO-RECS-X             PIC 9(09) COMP.
+           05  AR-ADDRESS               PIC X(20).
+           05  AR-MAJOR                 PIC X(20).
+           05  AR-NAD-DATA              PIC X(20).
+           05  AR-TRANS-CODE            PIC X(20).
+           05  AR-STATE                 PIC X(20).
+           05  AR-REC-NO                PIC 9(09) COMP.
+           05  AR-SEARCH-NAME           PIC X(20).
+           05  AR-MINOR                 PIC X(20).
+           05  AR-TELEPHONE             PIC X(20).

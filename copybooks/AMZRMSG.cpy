@@ -0,0 +1,8 @@
+           05  MSG-TEXT                 PIC X(20).
+           05  MSG-NBR                  PIC 9(09) COMP.
+           05  MSG-TYPE                 PIC X(20).
+           05  MSG-SEQ-NBR              PIC 9(09) COMP.
+           05  MSG-KEY                  PIC X(20).
+           05  MSG-FILE                 PIC X(20).
+           05  MSG-NBR1                 PIC 9(09) COMP.
+           05  MSG-NBR3                 PIC 9(09) COMP.

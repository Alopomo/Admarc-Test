@@ -0,0 +1 @@
+           10  io-woc-filler            PIC X(20).

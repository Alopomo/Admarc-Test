@@ -0,0 +1,187 @@
+           05  NEW-TECH-REC-2           PIC X(20).
+           05  NT-EURO-DESC             PIC X(20).
+           05  NT-ADJ-AMT               PIC S9(07)V99 COMP.
+           05  NT-TAB2-P9               PIC X(20).
+           05  NT-CLS-DIM-1             PIC X(20).
+           05  NT-PPD-DTL-LIT           PIC X(20).
+           05  NT-TAB2-P16              PIC X(20).
+           05  NT-DISC-AMT              PIC S9(07)V99 COMP.
+           05  NT-BILL-LB-1             PIC X(20).
+           05  NT-COLOR                 PIC X(20).
+           05  NT-DATA-7                PIC X(20).
+           05  NT-PUB-DTL-LIT           PIC X(20).
+           05  NT-PAGE-LIT              PIC X(20).
+           05  NT-FSI-DIM-2             PIC X(20).
+           05  NT-GROSS-AMT             PIC S9(07)V99 COMP.
+           05  NT-JOB-NBR-LIT           PIC 9(09) COMP.
+           05  NT-JOB-SEQ               PIC X(20).
+           05  NT-ADJ-DESC              PIC X(20).
+           05  NT-BILL-YY-2             PIC X(20).
+           05  NT-LVL-F2                PIC X(20).
+           05  NT-LVL-C                 PIC X(20).
+           05  NT-LVL-M                 PIC X(20).
+           05  NT-TAB2-P13              PIC X(20).
+           05  NT-TAB2-P8               PIC X(20).
+           05  NT-DISP-TAX-AMT          PIC S9(07)V99 COMP.
+           05  NT-DISP-GRS-AMT          PIC S9(07)V99 COMP.
+           05  NT-DISP-NET-AMT          PIC S9(07)V99 COMP.
+           05  NT-INVC-NBR-6            PIC 9(09) COMP.
+           05  NT-ADJ-PCT               PIC X(20).
+           05  NT-WO-ISSUE-PUB          PIC X(20).
+           05  NT-DISP-COM-AMT          PIC S9(07)V99 COMP.
+           05  NT-TAB2-P1               PIC X(20).
+           05  WK-NEW-TECH-REC          PIC X(20).
+           05  nT-BILLED-UNITS-D        PIC X(20).
+           05  NT-DATA-6                PIC X(20).
+           05  NT-LVL-O                 PIC X(20).
+           05  NT-PO-LIT                PIC X(20).
+           05  NT-BILL-LB-2             PIC X(20).
+           05  NT-TAB2-P15              PIC X(20).
+           05  NT-DISP-D-P1-TABLE OCCURS 10 TIMES
+                                        INDEXED BY DSC-X.
+               10  NT-DISP-D-P1-AMT     PIC S9(07)V99 COMP.
+           05  NT-BILL-YY-1             PIC X(20).
+           05  NT-EDTN-LIT              PIC X(20).
+           05  NT-TAB2-P2               PIC X(20).
+           05  NT-PAGE                  PIC X(20).
+           05  NT-JOB-NBR               PIC 9(09) COMP.
+           05  NT-BILL-MM               PIC X(02).
+           05  NT-BILL-DD               PIC X(02).
+           05  NT-BILL-YY2              PIC X(02).
+           05  nt-doc-nbr               PIC 9(09) COMP.
+           05  NT-TAB2-P14              PIC X(20).
+           05  NT-TAB2-P3               PIC X(20).
+           05  NT-LVL-A                 PIC X(20).
+           05  NT-TAB2-P18              PIC X(20).
+           05  NT-TAB2-P7               PIC X(20).
+           05  NT-NET-DTL-AMT           PIC S9(07)V99 COMP.
+           05  NT-TAB2-P19              PIC X(20).
+           05  NT-LVL-L                 PIC X(20).
+           05  NT-DIM-X                 PIC X(20).
+           05  NT-LVL-G                 PIC X(20).
+           05  NT-LVL-B                 PIC X(20).
+           05  NT-LVL-H                 PIC X(20).
+           05  NT-CODE-2B               PIC X(20).
+           05  NT-DSC-CHG-DESC          PIC X(20).
+           05  NT-RATE                  PIC S9(07)V99 COMP.
+           05  NT-BILL-DD-1             PIC X(20).
+           05  NT-DATA-15               PIC X(20).
+           05  NT-DISP-ADJ-AMT          PIC S9(07)V99 COMP.
+           05  NT-LVL-R                 PIC X(20).
+           05  NT-CODE-1A               PIC X(20).
+           05  NT-PO-nbr                PIC 9(09) COMP.
+           05  NT-AD-DESC-VAL           PIC X(20).
+           05  NT-CODE-2A               PIC X(20).
+           05  NT-LVL-Q                 PIC X(20).
+           05  NT-INV-NBR               PIC 9(09) COMP.
+           05  NT-CLASS                 PIC X(20).
+           05  NT-LVL-N                 PIC X(20).
+           05  NT-BILL-MM-1             PIC X(20).
+           05  nT-BILLED-UNITS-I        PIC X(20).
+           05  NT-TAB2-P10              PIC X(20).
+           05  NT-ADJ-LIT1              PIC X(20).
+           05  NT-LVL-I                 PIC X(20).
+           05  NT-BILL-DD-F             PIC X(20).
+           05  NT-BILL-YY1              PIC X(20).
+           05  NT-BILL-LA-2T            PIC X(20).
+           05  NT-BILL-MM-F             PIC X(20).
+           05  NT-BILL-YY1-T            PIC X(20).
+           05  NT-BILL-LA-1F            PIC X(20).
+           05  NT-BILL-DD-T             PIC X(20).
+           05  NT-BILL-YY1-F            PIC X(20).
+           05  NT-BILL-YY2-F            PIC X(20).
+           05  NT-DISP-SPL1-TABLE OCCURS 10 TIMES
+                                        INDEXED BY SPL-X.
+               10  NT-DISP-SPL1-AMT     PIC S9(07)V99 COMP.
+           05  NT-BILL-LA-2             PIC X(20).
+           05  NT-BILL-LA-1             PIC X(20).
+           05  NT-BILL-MM-T             PIC X(20).
+           05  NT-BILL-LA-2F            PIC X(20).
+           05  NT-BILL-YY2-T            PIC X(20).
+           05  NT-BILL-LA-1T            PIC X(20).
+           05  NT-MSG-CD2               PIC X(20).
+           05  NT-MSG-CD3               PIC X(20).
+           05  NT-TOT-AGY-NET           PIC S9(07)V99 COMP.
+           05  NT-MSG-CD4               PIC X(20).
+           05  NT-TOT-AGY-ADJ           PIC X(20).
+           05  NT-TOT-AGY-TAX           PIC X(20).
+           05  NT-TOT-AGY-D-P           PIC X(20).
+           05  NT-AGY-NBR-3             PIC 9(09) COMP.
+           05  NT-TOT-AGY-CC-AMT        PIC S9(07)V99 COMP.
+           05  NT-TOT-AGY-COMM          PIC X(20).
+           05  NT-CODE-4B               PIC X(20).
+           05  NT-TOT-AGY-GROSS         PIC S9(07)V99 COMP.
+           05  NEW-TECH-REC-4           PIC X(20).
+           05  NT-TOT-AGY-SPL           PIC X(20).
+           05  NT-MSG-CD1               PIC X(20).
+           05  NT-MAIL-FLAG             PIC X(20).
+           05  NT-CODE-4A               PIC X(20).
+           05  NT-HDR-ADV-STREET        PIC X(20).
+           05  NT-LVL-D                 PIC X(20).
+           05  NT-TOT-IHT-GROSS         PIC S9(07)V99 COMP.
+           05  NT-PPD-AMT               PIC S9(07)V99 COMP.
+           05  NT-TOT-SPL-AMT           PIC S9(07)V99 COMP.
+           05  NT-ADJ-CHG-DESC          PIC X(20).
+           05  NT-ADV-NBR-2             PIC 9(09) COMP.
+           05  NT-EURO-DESC-A           PIC X(20).
+           05  NT-PO-NBR-LIT            PIC 9(09) COMP.
+           05  NT-CODE-5A               PIC X(20).
+           05  NT-TOT-NET-AMT           PIC S9(07)V99 COMP.
+           05  NT-TAB2-P5               PIC X(20).
+           05  NT-TOT-D-P-AMT           PIC S9(07)V99 COMP.
+           05  NT-TOT-IHT-NET           PIC S9(07)V99 COMP.
+           05  NT-TOT-CURR-VAL          PIC X(20).
+           05  NT-DATA-3                PIC X(20).
+           05  NT-DATA-10               PIC X(20).
+           05  NT-DATA-5                PIC X(20).
+           05  NT-DATA-8                PIC X(20).
+           05  NT-COMM-AMT              PIC S9(07)V99 COMP.
+           05  NT-CODE-3A               PIC X(20).
+           05  NT-SPL-CHG-A             PIC X(20).
+           05  NT-HDR-ADV-NAM2          PIC X(20).
+           05  NT-TOT-ADJ-AMT           PIC S9(07)V99 COMP.
+           05  NT-TAB2-P4               PIC X(20).
+           05  NT-HDR-ADV-CITY          PIC X(20).
+           05  NT-TOT-IHT-TAX           PIC X(20).
+           05  NT-TOT-IHT-CC            PIC X(20).
+           05  NEW-TECH-REC-5           PIC X(20).
+           05  NT-TOT-IHT-COMM          PIC X(20).
+           05  NT-AMT-HDR-A             PIC X(20).
+           05  NT-HDR-ADV-NAME          PIC X(20).
+           05  NT-TOT-IHT-D-P           PIC X(20).
+           05  NT-NET-DETL-LINE         PIC S9(07)V99 COMP.
+           05  NT-DATA-9                PIC X(20).
+           05  NT-TOT-IHT-SPL           PIC X(20).
+           05  NT-EURO-DESC-R           PIC X(20).
+           05  NT-TOT-IHT-ADJ           PIC X(20).
+           05  NT-LVL-E                 PIC X(20).
+           05  NT-AGY-NBR-2             PIC 9(09) COMP.
+           05  NT-TAX-AMT               PIC S9(07)V99 COMP.
+           05  NT-AD-DESC-VAL-R1        PIC X(20).
+           05  NT-DISC-AMT-A            PIC S9(07)V99 COMP.
+           05  NEW-TECH-REC-3           PIC X(20).
+           05  NT-TOT-GROSS-AMT         PIC S9(07)V99 COMP.
+           05  NT-EURO-AMT              PIC S9(07)V99 COMP.
+           05  NT-HDR-AGY-NAM2          PIC X(20).
+           05  NT-HDR-ADV-NBR-X         PIC 9(09) COMP.
+           05  NT-HDR-ADV-ZIP-4         PIC X(20).
+           05  NT-VAT-AGY-ID            PIC X(20).
+           05  NT-HDR-AGY-STATE         PIC X(20).
+           05  NT-HDR-ADV-ZIP-SL        PIC X(20).
+           05  NT-HDR-ADV-STATE         PIC X(20).
+           05  NT-HDR-AGY-NBR-X         PIC 9(09) COMP.
+           05  NT-HDR-AGY-NAME          PIC X(20).
+           05  NT-MAIN-EDN-VAL-TABLE OCCURS 24 TIMES
+                                        INDEXED BY NT-M1.
+               10  NT-MAIN-EDN-VAL      PIC X(01).
+           05  NT-HDR-ADV-CNTRY         PIC X(20).
+           05  NT-HDR-AGY-CNTRY         PIC X(20).
+           05  NT-VAT-FLG               PIC X(20).
+           05  NT-HDR-AGY-ZIP-4         PIC X(20).
+           05  NT-VAT-ADV-ID            PIC X(20).
+           05  NT-HDR-AGY-STREET        PIC X(20).
+           05  NT-HDR-AGY-CITY          PIC X(20).
+           05  NT-VAT-LIT               PIC X(20).
+           05  NT-HDR-AGY-ZIP-5         PIC X(20).
+           05  NT-HDR-AGY-ZIP-SL        PIC X(20).
+           05  NT-HDR-ADV-ZIP-5         PIC X(20).

@@ -0,0 +1,24 @@
+           05  cod-file                 PIC X(20).
+           05  CTL-FILE                 PIC X(20).
+           05  cod-code2                PIC X(20).
+           05  cod-flag8                PIC X(20).
+           05  cod-key                  PIC X(20).
+           05  COD-FLAGS                PIC X(20).
+           05  cod-code1                PIC X(20).
+           05  COD-FLAG1                PIC X(20).
+           05  COD-VALX-12              PIC X(20).
+           05  COD-CODE3                PIC X(20).
+           05  COD-CODE4                PIC X(20).
+           05  COD-FLAG9                PIC X(20).
+           05  COD-NAME                 PIC X(20).
+           05  COD-FLAG4                PIC X(20).
+           05  COD-VAL9-1               PIC 9(09) COMP.
+           05  COD-VAL-9                PIC 9(09) COMP.
+           05  COD-VALX-4               PIC X(04).
+           05  COD-VAL-X                PIC X(20).
+           05  COD-TABLE OCCURS 50 TIMES INDEXED BY COD-X.
+               10  COD-EFF-ISS          PIC 9(08) COMP.
+               10  COD-VAL              PIC S9(07)V99 COMP.
+           05  COD-FLAG2                PIC X(20).
+           05  cod-log-date             PIC 9(08).
+           05  COD-CHAR12 OCCURS 1 TIMES PIC X(20).

@@ -0,0 +1 @@
+           05  WK-XCPL-LIST             PIC X(20).

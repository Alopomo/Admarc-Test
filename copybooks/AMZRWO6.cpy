@@ -0,0 +1 @@
+           05  WO6-REC                  PIC X(20).

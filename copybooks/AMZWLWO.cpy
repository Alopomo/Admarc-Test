@@ -0,0 +1 @@
+           10  io-wo-filler             PIC X(20).

@@ -0,0 +1 @@
+           05  NA3-REC                  PIC X(20).

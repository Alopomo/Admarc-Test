@@ -0,0 +1 @@
+           05  RATE-PKT                 PIC S9(07)V99 COMP.

@@ -0,0 +1 @@
+           05  RC-REC                   PIC X(20).

@@ -0,0 +1 @@
+           05  SEL3-DATA                PIC X(80).

@@ -0,0 +1,12 @@
+           05  UTL-EDIT-DATE            PIC 9(08).
+           05  UTL-EDIT-DATE-SL         PIC 9(08).
+           05  UTL-WORK                 PIC X(20).
+           05  UTL-EDIT-DATE-6          PIC 9(08).
+           05  UTL-YY-SL                PIC X(20).
+           05  UTL-EDIT-DATE-X          PIC 9(08).
+           05  utl-key-nam              PIC X(20).
+           05  utl-name                 PIC X(20).
+           05  UTL-COMP-UTL             PIC X(30).
+           05  UTL-COMP-UTL-R REDEFINES UTL-COMP-UTL.
+               10  UTL-COMP-UTLC OCCURS 30 TIMES
+                                    INDEXED BY UTL-UC PIC X(01).

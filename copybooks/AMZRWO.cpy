@@ -0,0 +1,67 @@
+           05  WO-JOB-NBR               PIC 9(09) COMP.
+           05  WO-AD-TYPE               PIC X(20).
+           05  WO-adj-AMT               PIC S9(07)V99 COMP.
+           05  WO-GROSS-AMT             PIC S9(07)V99 COMP.
+           05  WO-PROD-AD-SHAPE         PIC X(20).
+           05  wo-ad-posn               PIC X(20).
+           05  WO-PROD-AD-QUANTITY      PIC X(20).
+           05  WO-TOT-SALES-TAX         PIC S9(07)V99 COMP.
+           05  WO-INVC-NBR              PIC 9(09) COMP.
+           05  wo-edition               PIC X(20).
+           05  wo-ad-size               PIC X(20).
+           05  WO-INVC-AMT              PIC S9(07)V99 COMP.
+           05  wo-ad-shape              PIC X(20).
+           05  wo-section               PIC X(20).
+           05  WO-AI-CONTACT            PIC X(20).
+           05  wo-pub                   PIC X(20).
+           05  WO-ISSUE                 PIC 9(08).
+           05  WO-BLEED-AMT             PIC S9(07)V99 COMP.
+           05  wo-cred-memo             PIC X(20).
+           05  WO-RATE-AD-SIZE          PIC S9(07)V99 COMP.
+           05  WO-PROD-AD-SIZE          PIC X(20).
+           05  JNBR-WO                  PIC 9(09) COMP.
+           05  WO-RATE-QUANTITY         PIC S9(07)V99 COMP.
+           05  wo-ad-quantity           PIC X(20).
+           05  WO-AD-DESC               PIC X(20).
+           05  WO-GROSS-ADJ             PIC S9(07)V99 COMP.
+           05  WO-FREQ                  PIC X(20).
+           05  WO-COM-FLAG              PIC X(20).
+           05  WO-PROD-KEY              PIC X(20).
+           05  WO-SR-TYPE               PIC X(20).
+           05  WO-PAGE                  PIC X(20).
+           05  WO-CLASS-4               PIC X(20).
+           05  WO-CLASS                 PIC X(04).
+           05  WO-INVC-CODE             PIC X(20).
+           05  WO-AGY-COMM              PIC S9(07)V99 COMP.
+           05  WO-AUTH-NBR              PIC 9(09) COMP.
+           05  WO-RESP-CODE             PIC X(20).
+           05  WO-AD-COLOR              PIC X(20).
+           05  WO-COM-PCT               PIC X(20).
+           05  WO-ACR-CODE              PIC X(20).
+           05  WO-PROD-1                PIC X(20).
+           05  WO-ADJ-FLAG              PIC X(20).
+           05  WO-ADJ-COMMENT           PIC X(20).
+           05  WO-ADJ-PCT               PIC X(20).
+           05  WO-PROD-4                PIC X(20).
+           05  WO-PU-PAGE               PIC X(20).
+           05  WO-MAT-COMMENT           PIC X(20).
+           05  invc-credit-flag         PIC X(20).
+           05  WO-DISC-TABLE OCCURS 10 TIMES
+                                        INDEXED BY WO-DAX WO-DCX.
+               10  WO-DISC-AMT          PIC S9(07)V99 COMP.
+               10  WO-DISC-CODE         PIC X(04).
+           05  WO-CHARG-TABLE OCCURS 10 TIMES
+                                        INDEXED BY WO-SAX WO-SCX.
+               10  WO-CHARG-AMT         PIC S9(07)V99 COMP.
+               10  WO-CHARG-CODE        PIC X(04).
+           05  WO-REF-NBR               PIC 9(09) COMP.
+           05  WO-STATUS                PIC X(20).
+           05  WO-SPLIT-PCT             PIC X(20).
+           05  WO-KEY                   PIC X(20).
+           05  WO-ACCT-KEY              PIC X(20).
+           05  WO-DISC-TOT              PIC X(20).
+           05  WO-PD-FLAG               PIC X(20).
+           05  wo-size                  PIC S9(07)V99 COMP.
+           05  WO-ACT-SIZE              PIC S9(07)V99 COMP.
+           05  WO-FILE                  PIC X(20).
+           05  WO-MULTI-APP             PIC X(20).

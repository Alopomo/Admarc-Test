@@ -0,0 +1 @@
+           LABEL RECORDS ARE STANDARD

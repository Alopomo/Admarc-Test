@@ -0,0 +1 @@
+           05  WO3-REC                  PIC X(20).

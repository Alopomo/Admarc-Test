@@ -0,0 +1 @@
+           05  DAY-PKT                  PIC X(20).

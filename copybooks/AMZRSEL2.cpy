@@ -0,0 +1,23 @@
+           05  SSL-pub                  PIC X(20).
+           05  SSL-BTA-JXRF             PIC X(20).
+           05  SsL-AGY-ACCT-NBR         PIC 9(09) COMP.
+           05  SSL-CNT-KEY              PIC X(20).
+           05  SSL-CATEGORY             PIC X(20).
+           05  SSL-ACCT-NBR             PIC 9(09) COMP.
+           05  SSL-WO-GROUP-CODE        PIC X(20).
+           05  ssl-adv-key              PIC X(20).
+           05  SSL-INVC-DATE            PIC 9(08).
+           05  SSL-REF-NBR              PIC 9(09) COMP.
+           05  SSL-NAD-TEL-NBR          PIC 9(09) COMP.
+           05  SSL-WO-ACR-CODE          PIC X(20).
+           05  ssl-issue                PIC X(20).
+           05  ssl-job-nbr              PIC 9(09) COMP.
+           05  SSL-REF-NBR-X            PIC 9(09) COMP.
+           05  SSL-WO-PAGE              PIC X(20).
+           05  SSL-ADV-JXRF-NBR         PIC 9(09) COMP.
+           05  ssl-agy-key              PIC X(20).
+           05  SSL-SEQ-KEY              PIC X(20).
+           05  SSL-AD-TYPE              PIC X(20).
+           05  SSL-WO-PROD-KEY          PIC X(20).
+           05  SSL-ADJ-KEY              PIC X(20).
+           05  ssl-edition              PIC X(20).

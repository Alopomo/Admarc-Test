@@ -0,0 +1,8 @@
+           05  PRT-INIT                 PIC X(20).
+           05  PRT-CLOSE                PIC X(20).
+           05  PRT-OPENDD               PIC X(20).
+           05  PRT-SKIP                 PIC X(20).
+           05  PRT-PKT                  PIC X(20).
+           05  PRT-EJECT                PIC X(20).
+           05  PRT-REC                  PIC X(20).
+           05  PRT-ONE                  PIC X(20).
